@@ -1,15 +1,307 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Basic-Arithmetic.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AMOUNT-FILE ASSIGN TO "AMTFILE"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-AMOUNT-STATUS.
+
+    SELECT PRINT-FILE ASSIGN TO "ARITHRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-PRINT-STATUS.
+
+*> AUDIT-FILE is the shared run-audit log written by every program in
+*> this suite; it is extended (not recreated) so a driver job's steps
+*> all land in the same log.
+    SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD AMOUNT-FILE.
+01 AMOUNT-RECORD.
+    05 AMT-NUMBER1  PIC S9(7)V99.
+    05 AMT-NUMBER2  PIC S9(7)V99.
+
+FD PRINT-FILE.
+01 PRINT-RECORD PIC X(80).
+
+FD AUDIT-FILE.
+01 AUDIT-LOG-RECORD.
+    COPY AUDITREC.
+
 WORKING-STORAGE SECTION.
-01 WS-NUMBER1        PIC 9(4) VALUE 1234.
-01 WS-NUMBER2        PIC 9(4) VALUE 5678.
-01 WS-RESULT         PIC 9(8).
-01 WS-MESSAGE        PIC X(30) VALUE "Result of addition is: ".
+01 WS-AMOUNT-STATUS PIC XX.
+   88 AMT-STATUS-OK        VALUE "00".
+   88 AMT-STATUS-EOF       VALUE "10".
+   88 AMT-STATUS-NOT-FOUND VALUE "35".
+
+01 WS-PRINT-STATUS PIC XX.
+   88 PRINT-STATUS-OK  VALUE "00".
+
+01 WS-AUDIT-STATUS PIC XX.
+   88 AUDIT-STATUS-OK        VALUE "00".
+   88 AUDIT-STATUS-NOT-FOUND VALUE "35".
+
+01 WS-AUDIT-TIME PIC X(6).
+
+01 WS-AMOUNT-FILE-SWITCH PIC X VALUE "N".
+   88 AMOUNT-FILE-AVAILABLE VALUE "Y".
+
+01 WS-AMOUNT-EOF-SWITCH PIC X VALUE "N".
+   88 AMOUNT-FILE-EOF       VALUE "Y".
+
+01 WS-RESULT             PIC S9(7)V99.
+01 WS-GRAND-TOTAL        PIC S9(9)V99 VALUE ZERO.
+01 WS-RECORDS-PROCESSED  PIC 9(9) VALUE ZERO.
+01 WS-RECORDS-REJECTED   PIC 9(9) VALUE ZERO.
+
+*> Run-time fallback for an ad-hoc single pair, taken from a JCL PARM
+*> (COMMAND-LINE) or, failing that, prompted on SYSIN - used only when
+*> AMOUNT-FILE is not present for this run.
+01 WS-PARM-LINE          PIC X(20) VALUE SPACES.
+01 WS-PARM-NUMBER1       PIC S9(7)V99.
+01 WS-PARM-NUMBER2       PIC S9(7)V99.
+
+01 WS-RUN-DATE            PIC X(8).
+77 WS-LINES-PER-PAGE      PIC 9(3) VALUE 55.
+01 WS-LINE-COUNT          PIC 9(3) VALUE ZERO.
+01 WS-PAGE-NUMBER         PIC 9(3) VALUE ZERO.
+
+01 WS-REPORT-HEADER-1.
+    05 FILLER           PIC X(25) VALUE "PROGRAM: BASIC-ARITHMETIC".
+    05 FILLER           PIC X(10) VALUE "RUN DATE:".
+    05 RH1-RUN-DATE     PIC X(10).
+    05 FILLER           PIC X(6)  VALUE "PAGE: ".
+    05 RH1-PAGE-NUMBER  PIC ZZ9.
+
+01 WS-REPORT-HEADER-2.
+    05 FILLER PIC X(40) VALUE "DAILY POSTING AMOUNT RECONCILIATION".
+
+01 WS-COLUMN-HEADING.
+    05 FILLER PIC X(15) VALUE "AMOUNT 1".
+    05 FILLER PIC X(15) VALUE "AMOUNT 2".
+    05 FILLER PIC X(15) VALUE "RESULT".
+    05 FILLER PIC X(10) VALUE "STATUS".
+
+01 WS-DETAIL-LINE.
+    05 DTL-NUMBER1 PIC ZZZZZZ9.99-.
+    05 FILLER      PIC X(3) VALUE SPACES.
+    05 DTL-NUMBER2 PIC ZZZZZZ9.99-.
+    05 FILLER      PIC X(3) VALUE SPACES.
+    05 DTL-RESULT  PIC ZZZZZZ9.99-.
+    05 FILLER      PIC X(3) VALUE SPACES.
+    05 DTL-STATUS  PIC X(10).
+
+01 WS-TOTAL-LINE.
+    05 FILLER         PIC X(20) VALUE "GRAND TOTAL:".
+    05 TOT-GRAND-TOTAL PIC ZZZZZZZZ9.99-.
 
 PROCEDURE DIVISION.
-    DISPLAY WS-MESSAGE
-    ADD WS-NUMBER1 TO WS-NUMBER2 GIVING WS-RESULT
-    DISPLAY WS-RESULT
+MAIN-PARA.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+    PERFORM OPEN-PRINT-FILE
+    PERFORM OPEN-AMOUNT-FILE
+    PERFORM OPEN-AUDIT-LOG
+    PERFORM WRITE-START-AUDIT-RECORD
+
+    IF AMOUNT-FILE-AVAILABLE
+        PERFORM UNTIL AMOUNT-FILE-EOF
+            PERFORM READ-AMOUNT-RECORD
+        END-PERFORM
+        CLOSE AMOUNT-FILE
+    ELSE
+        PERFORM PROCESS-ADHOC-PAIR
+    END-IF
+
+    PERFORM WRITE-REPORT-TOTAL
+    PERFORM WRITE-END-AUDIT-RECORD
+    CLOSE PRINT-FILE
+    CLOSE AUDIT-FILE
     STOP RUN.
+
+OPEN-PRINT-FILE.
+    OPEN OUTPUT PRINT-FILE
+    IF NOT PRINT-STATUS-OK
+        DISPLAY "BASIC-ARITHMETIC: ERROR OPENING PRINT-FILE, STATUS=" WS-PRINT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    PERFORM WRITE-REPORT-HEADING.
+
+OPEN-AMOUNT-FILE.
+    OPEN INPUT AMOUNT-FILE
+    EVALUATE TRUE
+        WHEN AMT-STATUS-OK
+            SET AMOUNT-FILE-AVAILABLE TO TRUE
+        WHEN AMT-STATUS-NOT-FOUND
+            DISPLAY "BASIC-ARITHMETIC: AMOUNT-FILE NOT FOUND, FALLING BACK TO PARM/SYSIN INPUT"
+        WHEN OTHER
+            DISPLAY "BASIC-ARITHMETIC: ERROR OPENING AMOUNT-FILE, STATUS=" WS-AMOUNT-STATUS
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+    END-EVALUATE.
+
+OPEN-AUDIT-LOG.
+*> AUDIT-FILE is shared across every program in the suite and across
+*> every step of a driver job, so it is always extended rather than
+*> recreated; the very first run of the day gets AUDIT-STATUS-NOT-FOUND
+*> and creates it instead.
+    OPEN EXTEND AUDIT-FILE
+    IF AUDIT-STATUS-NOT-FOUND
+        OPEN OUTPUT AUDIT-FILE
+    END-IF
+    IF NOT AUDIT-STATUS-OK
+        DISPLAY "BASIC-ARITHMETIC: ERROR OPENING AUDIT-FILE, STATUS=" WS-AUDIT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+WRITE-START-AUDIT-RECORD.
+    SET AUDIT-TYPE-START    TO TRUE
+    MOVE "BASIC-ARITHMETIC" TO AUDIT-PROGRAM-NAME
+    MOVE ZERO               TO AUDIT-RETURN-CODE
+    MOVE ZERO               TO AUDIT-RECORDS-READ
+    MOVE ZERO               TO AUDIT-RECORDS-WRITTEN
+    PERFORM STAMP-AUDIT-RECORD
+    PERFORM WRITE-AUDIT-RECORD.
+
+WRITE-END-AUDIT-RECORD.
+    SET AUDIT-TYPE-END       TO TRUE
+    MOVE "BASIC-ARITHMETIC"  TO AUDIT-PROGRAM-NAME
+    MOVE RETURN-CODE         TO AUDIT-RETURN-CODE
+    MOVE WS-RECORDS-PROCESSED TO AUDIT-RECORDS-READ
+    MOVE WS-RECORDS-REJECTED TO AUDIT-RECORDS-WRITTEN
+    PERFORM STAMP-AUDIT-RECORD
+    PERFORM WRITE-AUDIT-RECORD.
+
+STAMP-AUDIT-RECORD.
+    ACCEPT WS-AUDIT-TIME FROM TIME
+    STRING WS-RUN-DATE WS-AUDIT-TIME DELIMITED BY SIZE
+        INTO AUDIT-TIMESTAMP.
+
+WRITE-AUDIT-RECORD.
+    WRITE AUDIT-LOG-RECORD
+    IF NOT AUDIT-STATUS-OK
+        DISPLAY "BASIC-ARITHMETIC: ERROR WRITING AUDIT-FILE, STATUS=" WS-AUDIT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+READ-AMOUNT-RECORD.
+    READ AMOUNT-FILE INTO AMOUNT-RECORD
+    EVALUATE TRUE
+        WHEN AMT-STATUS-OK
+            PERFORM PROCESS-AMOUNT-RECORD
+        WHEN AMT-STATUS-EOF
+            SET AMOUNT-FILE-EOF TO TRUE
+        WHEN OTHER
+            DISPLAY "BASIC-ARITHMETIC: ERROR READING AMOUNT-FILE, STATUS=" WS-AMOUNT-STATUS
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+    END-EVALUATE.
+
+PROCESS-ADHOC-PAIR.
+*> No AMOUNT-FILE for this run - take a single pair from PARM/SYSIN so
+*> operations can rerun the load module against different figures
+*> without a recompile.
+    PERFORM GET-RUNTIME-AMOUNTS
+    MOVE WS-PARM-NUMBER1 TO AMT-NUMBER1
+    MOVE WS-PARM-NUMBER2 TO AMT-NUMBER2
+    PERFORM PROCESS-AMOUNT-RECORD.
+
+GET-RUNTIME-AMOUNTS.
+    ACCEPT WS-PARM-LINE FROM COMMAND-LINE
+    IF WS-PARM-LINE NOT = SPACES
+        UNSTRING WS-PARM-LINE DELIMITED BY ","
+            INTO WS-PARM-NUMBER1 WS-PARM-NUMBER2
+    ELSE
+        DISPLAY "BASIC-ARITHMETIC: ENTER FIRST AMOUNT"
+        ACCEPT WS-PARM-NUMBER1
+        DISPLAY "BASIC-ARITHMETIC: ENTER SECOND AMOUNT"
+        ACCEPT WS-PARM-NUMBER2
+    END-IF.
+
+PROCESS-AMOUNT-RECORD.
+    ADD 1 TO WS-RECORDS-PROCESSED
+    ADD AMT-NUMBER1 TO AMT-NUMBER2 GIVING WS-RESULT ROUNDED
+        ON SIZE ERROR
+            ADD 1 TO WS-RECORDS-REJECTED
+            PERFORM WRITE-REPORT-SIZE-ERROR-LINE
+        NOT ON SIZE ERROR
+            ADD WS-RESULT TO WS-GRAND-TOTAL
+            PERFORM WRITE-REPORT-DETAIL-LINE
+    END-ADD.
+
+WRITE-REPORT-HEADING.
+    ADD 1 TO WS-PAGE-NUMBER
+    MOVE SPACES      TO PRINT-RECORD
+    WRITE PRINT-RECORD AFTER ADVANCING PAGE
+
+    MOVE WS-RUN-DATE      TO RH1-RUN-DATE
+    MOVE WS-PAGE-NUMBER   TO RH1-PAGE-NUMBER
+    MOVE WS-REPORT-HEADER-1 TO PRINT-RECORD
+    WRITE PRINT-RECORD
+
+    MOVE WS-REPORT-HEADER-2 TO PRINT-RECORD
+    WRITE PRINT-RECORD AFTER ADVANCING 1 LINE
+
+    MOVE SPACES TO PRINT-RECORD
+    WRITE PRINT-RECORD AFTER ADVANCING 1 LINE
+
+    MOVE WS-COLUMN-HEADING TO PRINT-RECORD
+    WRITE PRINT-RECORD AFTER ADVANCING 1 LINE
+
+    MOVE ZERO TO WS-LINE-COUNT
+    PERFORM CHECK-PRINT-STATUS.
+
+WRITE-REPORT-DETAIL-LINE.
+    IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+        PERFORM WRITE-REPORT-HEADING
+    END-IF
+
+    MOVE AMT-NUMBER1 TO DTL-NUMBER1
+    MOVE AMT-NUMBER2 TO DTL-NUMBER2
+    MOVE WS-RESULT   TO DTL-RESULT
+    MOVE "OK"        TO DTL-STATUS
+    MOVE WS-DETAIL-LINE TO PRINT-RECORD
+    WRITE PRINT-RECORD AFTER ADVANCING 1 LINE
+    ADD 1 TO WS-LINE-COUNT
+    PERFORM CHECK-PRINT-STATUS.
+
+WRITE-REPORT-SIZE-ERROR-LINE.
+    IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+        PERFORM WRITE-REPORT-HEADING
+    END-IF
+
+    MOVE AMT-NUMBER1   TO DTL-NUMBER1
+    MOVE AMT-NUMBER2   TO DTL-NUMBER2
+    MOVE ZERO          TO DTL-RESULT
+    MOVE "SIZE ERROR"  TO DTL-STATUS
+    MOVE WS-DETAIL-LINE TO PRINT-RECORD
+    WRITE PRINT-RECORD AFTER ADVANCING 1 LINE
+    ADD 1 TO WS-LINE-COUNT
+    PERFORM CHECK-PRINT-STATUS.
+
+WRITE-REPORT-TOTAL.
+    MOVE SPACES TO PRINT-RECORD
+    WRITE PRINT-RECORD AFTER ADVANCING 1 LINE
+
+    MOVE WS-GRAND-TOTAL TO TOT-GRAND-TOTAL
+    MOVE WS-TOTAL-LINE  TO PRINT-RECORD
+    WRITE PRINT-RECORD AFTER ADVANCING 1 LINE
+    PERFORM CHECK-PRINT-STATUS
+
+    DISPLAY "BASIC-ARITHMETIC: RECORDS PROCESSED = " WS-RECORDS-PROCESSED
+    DISPLAY "BASIC-ARITHMETIC: RECORDS REJECTED (SIZE ERROR) = " WS-RECORDS-REJECTED
+    DISPLAY "BASIC-ARITHMETIC: GRAND TOTAL = " WS-GRAND-TOTAL.
+
+CHECK-PRINT-STATUS.
+    IF NOT PRINT-STATUS-OK
+        DISPLAY "BASIC-ARITHMETIC: ERROR WRITING PRINT-FILE, STATUS=" WS-PRINT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
