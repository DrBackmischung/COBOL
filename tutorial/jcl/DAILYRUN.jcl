@@ -0,0 +1,68 @@
+//DAILYRUN JOB (ACCTNO),'DAILY RECON',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* DAILYRUN - runs the nightly customer extract/reconciliation chain:
+//*   FILEHAND builds the day's customer master extract from the raw
+//*   feed, TABLEPRC checks the day's maintained roster against the
+//*   day's transactions, and ARITH totals the day's posting amounts.
+//*   TABLEPRC's roster (NAMEFILE) is a separate, independently
+//*   maintained name list - it is not fed by FILEHAND's customer
+//*   master extract, which is keyed/indexed and carries a different
+//*   record layout entirely.  Each step's COND guards against running
+//*   against a prior step's bad output: if a step ends with a
+//*   non-zero return code the remaining steps are flushed instead of
+//*   processing whatever that step managed to write.  All three steps
+//*   share AUDITLOG so operations can see one continuous start/end
+//*   record per step for the run.
+//*
+//*   This member is the normal from-the-top run: REJFILE and CKPTFILE
+//*   are allocated DISP=(NEW,CATLG,DELETE) because FILEHAND expects to
+//*   build them fresh.  If STEP010 abends partway through and needs
+//*   to be rerun from its last checkpoint instead of from record one,
+//*   resubmit it with REJFILE and CKPTFILE reallocated
+//*   DISP=(MOD,CATLG,CATLG) (they already exist from the failed run)
+//*   and a PARM giving FILEHAND the record count to resume after
+//*   (normally the last checkpoint's count); see DAILYRST.jcl for a
+//*   worked example of that resubmission.
+//*
+//STEP010  EXEC PGM=FILEHAND
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//INFILE   DD DSN=PROD.DAILY.RAWFEED,DISP=SHR
+//OUTFILE  DD DSN=PROD.DAILY.CUSTMAST,DISP=SHR
+//REJFILE  DD DSN=PROD.DAILY.REJECTS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),RECFM=FB,LRECL=81
+//CKPTFILE DD DSN=PROD.DAILY.CHECKPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),RECFM=FB,LRECL=56
+//* AUDITLOG is shared and ever-growing: MOD so each step appends to
+//* today's log instead of overwriting it, CATLG/CATLG so the very
+//* first run of the day (when the dataset does not exist yet) gets
+//* created by the allocation itself rather than by OPEN-AUDIT-LOG's
+//* AUDIT-STATUS-NOT-FOUND fallback, which never gets a chance to
+//* fire under DISP=SHR (that requires the dataset to already exist).
+//AUDITLOG DD DSN=PROD.DAILY.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),RECFM=FB,LRECL=61
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=TABLEPRC,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//NAMEFILE DD DSN=PROD.DAILY.ROSTER,DISP=SHR
+//TRANFILE DD DSN=PROD.DAILY.TRANSACT,DISP=SHR
+//* OUTFILE is FILEHAND's customer master KSDS, opened here only if a
+//* PARM supplies a customer ID to look up by key; an unused DD is
+//* harmless on nights no lookup is requested.
+//OUTFILE  DD DSN=PROD.DAILY.CUSTMAST,DISP=SHR
+//DUPFILE  DD DSN=PROD.DAILY.DUPS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),RECFM=FB,LRECL=51
+//RECONRPT DD DSN=PROD.DAILY.RECONRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),RECFM=FB,LRECL=32
+//AUDITLOG DD DSN=PROD.DAILY.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),RECFM=FB,LRECL=61
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=ARITH,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//AMTFILE  DD DSN=PROD.DAILY.AMOUNTS,DISP=SHR
+//ARITHRPT DD SYSOUT=*
+//AUDITLOG DD DSN=PROD.DAILY.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),RECFM=FB,LRECL=61
+//SYSOUT   DD SYSOUT=*
