@@ -0,0 +1,33 @@
+//DAILYRST JOB (ACCTNO),'DAILY RECON RESTART',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* DAILYRST - sample resubmission of DAILYRUN's STEP010 (FILEHAND)
+//*   after an abend, picking up after the last checkpoint instead of
+//*   reprocessing the whole day's feed.  Only STEP010 is shown here:
+//*   if FILEHAND completes successfully on this rerun, resubmit the
+//*   rest of DAILYRUN (STEP020/STEP030) from there in the normal way.
+//*
+//*   Two things change from a from-the-top run:
+//*     - REJFILE and CKPTFILE already exist from the run that abended,
+//*       so they are allocated DISP=(MOD,CATLG,CATLG) instead of
+//*       DISP=(NEW,CATLG,DELETE) - NEW would fail allocation with a
+//*       duplicate-dataset abend since OPEN-FILES (file.cbl) reopens
+//*       both with OPEN EXTEND on a restart, expecting them present.
+//*     - PARM= supplies the record count FILEHAND should resume after;
+//*       this is normally the count carried by the last checkpoint
+//*       record written to CKPTFILE before the abend (DISPLAY it with
+//*       any fixed-record browse utility, or read CKPT-RECORD-COUNT
+//*       from the last record in CKPTFILE).  The value below
+//*       (000001000) is an example only - substitute the real count.
+//*
+//STEP010  EXEC PGM=FILEHAND,PARM='000001000'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//INFILE   DD DSN=PROD.DAILY.RAWFEED,DISP=SHR
+//OUTFILE  DD DSN=PROD.DAILY.CUSTMAST,DISP=SHR
+//REJFILE  DD DSN=PROD.DAILY.REJECTS,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),RECFM=FB,LRECL=81
+//CKPTFILE DD DSN=PROD.DAILY.CHECKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),RECFM=FB,LRECL=56
+//AUDITLOG DD DSN=PROD.DAILY.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),RECFM=FB,LRECL=61
+//SYSOUT   DD SYSOUT=*
