@@ -0,0 +1,22 @@
+      *> CUSTREC.cpy
+      *> Shared customer feed record layout used by File-Handling.
+      *> Field names are prefixed CUST-/HDR-/TRL- so each copy site can
+      *> rename them via COPY ... REPLACING and avoid duplicate
+      *> data-name clashes across the FDs that reuse this layout.
+           05  CUST-RECORD-TYPE          PIC X(1).
+               88  CUST-TYPE-HEADER      VALUE "H".
+               88  CUST-TYPE-DETAIL      VALUE "D".
+               88  CUST-TYPE-TRAILER     VALUE "T".
+           05  CUST-ID                   PIC X(9).
+           05  CUST-DETAIL-AREA.
+               10  CUST-NAME             PIC X(20).
+               10  CUST-AMOUNT           PIC S9(7)V99.
+               10  CUST-DATE             PIC X(8).
+               10  FILLER                PIC X(3).
+           05  CUST-HEADER-AREA REDEFINES CUST-DETAIL-AREA.
+               10  HDR-RUN-DATE          PIC X(8).
+               10  HDR-SOURCE-SYSTEM     PIC X(10).
+               10  FILLER                PIC X(22).
+           05  CUST-TRAILER-AREA REDEFINES CUST-DETAIL-AREA.
+               10  TRL-RECORD-COUNT      PIC 9(9).
+               10  FILLER                PIC X(31).
