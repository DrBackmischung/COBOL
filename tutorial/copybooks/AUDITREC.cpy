@@ -0,0 +1,16 @@
+      *> AUDITREC.cpy
+      *> Shared run-audit log record written by every batch program in
+      *> this suite.  Each run writes a START record as soon as it
+      *> opens its files and an END record just before STOP RUN, so
+      *> operations can tell from AUDITLOG alone which programs ran
+      *> last night, how long each took, and whether it completed
+      *> normally - a START with no matching END means that step
+      *> abended before reaching its own end-of-job processing.
+           05  AUDIT-RECORD-TYPE         PIC X(5).
+               88  AUDIT-TYPE-START      VALUE "START".
+               88  AUDIT-TYPE-END        VALUE "END".
+           05  AUDIT-PROGRAM-NAME        PIC X(20).
+           05  AUDIT-TIMESTAMP           PIC X(14).
+           05  AUDIT-RETURN-CODE         PIC 9(4).
+           05  AUDIT-RECORDS-READ        PIC 9(9).
+           05  AUDIT-RECORDS-WRITTEN     PIC 9(9).
