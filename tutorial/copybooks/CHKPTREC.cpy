@@ -0,0 +1,13 @@
+      *> CHKPTREC.cpy
+      *> Checkpoint record written periodically by File-Handling so a
+      *> rerun can restart after the last record successfully copied
+      *> instead of reprocessing the whole input file.  The running
+      *> counts are carried along so a restarted run's end-of-job
+      *> control totals still cover the whole file, not just the
+      *> records seen since the restart.
+           05  CKPT-LAST-CUST-ID         PIC X(9).
+           05  CKPT-RECORD-COUNT         PIC 9(9).
+           05  CKPT-RECORDS-WRITTEN      PIC 9(9).
+           05  CKPT-RECORDS-REJECTED     PIC 9(9).
+           05  CKPT-HASH-TOTAL           PIC S9(9)V99.
+           05  CKPT-DETAIL-RECORD-COUNT  PIC 9(9).
