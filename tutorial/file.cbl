@@ -1,30 +1,460 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. File-Handling.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INPUT-FILE ASSIGN TO "INFILE"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-INPUT-STATUS.
+
+*> OUTPUT-FILE is the customer master: once File-Handling has edited
+*> and extracted the day's detail records it is kept as a VSAM KSDS
+*> keyed on customer ID so Table-Processing, and any future
+*> maintenance transaction, can READ it directly by key instead of
+*> scanning the whole file.
+    SELECT OUTPUT-FILE ASSIGN TO "OUTFILE"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS OUT-CUST-ID
+        FILE STATUS IS WS-OUTPUT-STATUS.
+
+    SELECT REJECT-FILE ASSIGN TO "REJFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REJECT-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+*> AUDIT-FILE is the shared run-audit log written by every program in
+*> this suite; it is extended (not recreated) so a driver job's steps
+*> all land in the same log.
+    SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+
 DATA DIVISION.
 FILE SECTION.
 FD INPUT-FILE.
-01 IN-RECORD   PIC X(50).
+01 IN-RECORD.
+    COPY CUSTREC
+        REPLACING ==CUST-RECORD-TYPE==  BY ==IN-CUST-RECORD-TYPE==
+                  ==CUST-TYPE-HEADER==  BY ==IN-CUST-TYPE-HEADER==
+                  ==CUST-TYPE-DETAIL==  BY ==IN-CUST-TYPE-DETAIL==
+                  ==CUST-TYPE-TRAILER== BY ==IN-CUST-TYPE-TRAILER==
+                  ==CUST-ID==           BY ==IN-CUST-ID==
+                  ==CUST-DETAIL-AREA==  BY ==IN-CUST-DETAIL-AREA==
+                  ==CUST-NAME==         BY ==IN-CUST-NAME==
+                  ==CUST-AMOUNT==       BY ==IN-CUST-AMOUNT==
+                  ==CUST-DATE==         BY ==IN-CUST-DATE==
+                  ==CUST-HEADER-AREA==  BY ==IN-CUST-HEADER-AREA==
+                  ==HDR-RUN-DATE==      BY ==IN-HDR-RUN-DATE==
+                  ==HDR-SOURCE-SYSTEM== BY ==IN-HDR-SOURCE-SYSTEM==
+                  ==CUST-TRAILER-AREA== BY ==IN-CUST-TRAILER-AREA==
+                  ==TRL-RECORD-COUNT==  BY ==IN-TRL-RECORD-COUNT==.
 
 FD OUTPUT-FILE.
-01 OUT-RECORD  PIC X(50).
+01 OUT-RECORD.
+    COPY CUSTREC
+        REPLACING ==CUST-RECORD-TYPE==  BY ==OUT-CUST-RECORD-TYPE==
+                  ==CUST-TYPE-HEADER==  BY ==OUT-CUST-TYPE-HEADER==
+                  ==CUST-TYPE-DETAIL==  BY ==OUT-CUST-TYPE-DETAIL==
+                  ==CUST-TYPE-TRAILER== BY ==OUT-CUST-TYPE-TRAILER==
+                  ==CUST-ID==           BY ==OUT-CUST-ID==
+                  ==CUST-DETAIL-AREA==  BY ==OUT-CUST-DETAIL-AREA==
+                  ==CUST-NAME==         BY ==OUT-CUST-NAME==
+                  ==CUST-AMOUNT==       BY ==OUT-CUST-AMOUNT==
+                  ==CUST-DATE==         BY ==OUT-CUST-DATE==
+                  ==CUST-HEADER-AREA==  BY ==OUT-CUST-HEADER-AREA==
+                  ==HDR-RUN-DATE==      BY ==OUT-HDR-RUN-DATE==
+                  ==HDR-SOURCE-SYSTEM== BY ==OUT-HDR-SOURCE-SYSTEM==
+                  ==CUST-TRAILER-AREA== BY ==OUT-CUST-TRAILER-AREA==
+                  ==TRL-RECORD-COUNT==  BY ==OUT-TRL-RECORD-COUNT==.
+
+FD REJECT-FILE.
+01 REJECT-RECORD.
+    05 REJ-RAW-RECORD  PIC X(50).
+    05 FILLER          PIC X(1)  VALUE SPACE.
+    05 REJ-REASON      PIC X(30).
+
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-RECORD.
+    COPY CHKPTREC.
+
+FD AUDIT-FILE.
+01 AUDIT-LOG-RECORD.
+    COPY AUDITREC.
 
 WORKING-STORAGE SECTION.
-01 EOF-SWITCH  PIC X VALUE "N".
+01 EOF-SWITCH        PIC X VALUE "N".
+01 WS-REJECT-REASON  PIC X(30).
+
+01 WS-INPUT-STATUS   PIC XX.
+   88 IN-STATUS-OK    VALUE "00".
+   88 IN-STATUS-EOF   VALUE "10".
+
+01 WS-OUTPUT-STATUS  PIC XX.
+   88 OUT-STATUS-OK   VALUE "00".
+
+01 WS-REJECT-STATUS  PIC XX.
+   88 REJ-STATUS-OK   VALUE "00".
+
+01 WS-CHECKPOINT-STATUS PIC XX.
+   88 CKPT-STATUS-OK     VALUE "00".
+   88 CKPT-STATUS-EOF    VALUE "10".
+
+*> Checkpoint/restart controls.  WS-RESTART-POINT is supplied on
+*> restart (SYSIN/PARM) as the record count to resume after; a
+*> checkpoint is written every WS-CHECKPOINT-INTERVAL records so a
+*> rerun never has to reprocess more than that many records.
+01 WS-RESTART-PARM       PIC X(9) VALUE SPACES.
+01 WS-RESTART-POINT      PIC 9(9) VALUE ZERO.
+01 WS-RESTART-SWITCH     PIC X VALUE "N".
+   88 RESTART-REQUESTED  VALUE "Y".
+77 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1000.
+01 WS-RECORD-COUNT        PIC 9(9) VALUE ZERO.
+01 WS-CHECKPOINT-QUOTIENT PIC 9(9).
+01 WS-CHECKPOINT-REMAINDER PIC 9(5).
+01 WS-CHECKPOINT-EOF-SWITCH PIC X VALUE "N".
+   88 CHECKPOINT-EOF-REACHED VALUE "Y".
+01 WS-SKIP-COUNT          PIC 9(9) VALUE ZERO.
+
+01 WS-AUDIT-STATUS PIC XX.
+   88 AUDIT-STATUS-OK        VALUE "00".
+   88 AUDIT-STATUS-NOT-FOUND VALUE "35".
+
+01 WS-AUDIT-DATE PIC X(8).
+01 WS-AUDIT-TIME PIC X(6).
+
+*> WS-LAST-CHECKPOINT is the holding area used to read back the most
+*> recent checkpoint record on a restart, so the control totals below
+*> keep running from where the prior run left off instead of from
+*> zero.
+01 WS-LAST-CHECKPOINT.
+    COPY CHKPTREC
+        REPLACING ==CKPT-LAST-CUST-ID==        BY ==WS-LAST-CKPT-CUST-ID==
+                  ==CKPT-RECORD-COUNT==        BY ==WS-LAST-CKPT-RECORD-COUNT==
+                  ==CKPT-RECORDS-WRITTEN==     BY ==WS-LAST-CKPT-RECORDS-WRITTEN==
+                  ==CKPT-RECORDS-REJECTED==    BY ==WS-LAST-CKPT-RECORDS-REJECTED==
+                  ==CKPT-HASH-TOTAL==          BY ==WS-LAST-CKPT-HASH-TOTAL==
+                  ==CKPT-DETAIL-RECORD-COUNT== BY ==WS-LAST-CKPT-DETAIL-RECORD-COUNT==.
+
+*> End-of-job control totals, reported at CLOSE time to support
+*> reconciliation against the source system's own counts.
+01 WS-RECORDS-WRITTEN    PIC 9(9)   VALUE ZERO.
+01 WS-RECORDS-REJECTED   PIC 9(9)   VALUE ZERO.
+01 WS-HASH-TOTAL         PIC S9(9)V99 VALUE ZERO.
+
+*> The daily feed is header/detail/trailer: one header naming the run
+*> date and source system, any number of detail rows, one trailer
+*> whose count is cross-checked against the detail rows actually seen.
+01 WS-DETAIL-RECORD-COUNT PIC 9(9) VALUE ZERO.
+01 WS-HEADER-SEEN-SWITCH  PIC X VALUE "N".
+   88 HEADER-SEEN          VALUE "Y".
+01 WS-TRAILER-SEEN-SWITCH PIC X VALUE "N".
+   88 TRAILER-SEEN         VALUE "Y".
 
 PROCEDURE DIVISION.
-    OPEN INPUT INPUT-FILE
-    OPEN OUTPUT OUTPUT-FILE
+MAIN-PARA.
+    PERFORM GET-RESTART-PARAMETER
+    PERFORM OPEN-FILES
+    PERFORM WRITE-START-AUDIT-RECORD
+
+    IF RESTART-REQUESTED
+        PERFORM SKIP-TO-RESTART-POINT
+    END-IF
 
     PERFORM UNTIL EOF-SWITCH = "Y"
+        PERFORM READ-INPUT-RECORD
+    END-PERFORM.
+
+    IF NOT TRAILER-SEEN
+        DISPLAY "FILE-HANDLING: *** WARNING - NO TRAILER RECORD FOUND ***"
+        MOVE 8 TO RETURN-CODE
+    END-IF
+
+    PERFORM DISPLAY-CONTROL-TOTALS
+    PERFORM WRITE-END-AUDIT-RECORD
+    PERFORM CLOSE-FILES
+    STOP RUN.
+
+GET-RESTART-PARAMETER.
+*> A restart point of zero (the default when no PARM/SYSIN value is
+*> supplied) means this is a normal, from-the-top run.
+    ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+    IF WS-RESTART-PARM IS NUMERIC AND WS-RESTART-PARM NOT = SPACES
+        MOVE WS-RESTART-PARM TO WS-RESTART-POINT
+        IF WS-RESTART-POINT > 0
+            SET RESTART-REQUESTED TO TRUE
+        END-IF
+    END-IF.
+
+OPEN-FILES.
+    OPEN INPUT INPUT-FILE
+    IF NOT IN-STATUS-OK
+        DISPLAY "FILE-HANDLING: ERROR OPENING INPUT-FILE, STATUS=" WS-INPUT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+*> On a restart the output and reject files already hold everything
+*> written by the run that abended, so we reopen them for more
+*> writing instead of re-creating them and losing that work.  A KSDS
+*> is reopened I-O (EXTEND is for sequential files only); the reject
+*> file is still plain sequential so EXTEND applies there.
+    IF RESTART-REQUESTED
+        OPEN I-O OUTPUT-FILE
+    ELSE
+        OPEN OUTPUT OUTPUT-FILE
+    END-IF
+    IF NOT OUT-STATUS-OK
+        DISPLAY "FILE-HANDLING: ERROR OPENING OUTPUT-FILE, STATUS=" WS-OUTPUT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    IF RESTART-REQUESTED
+        OPEN EXTEND REJECT-FILE
+    ELSE
+        OPEN OUTPUT REJECT-FILE
+    END-IF
+    IF NOT REJ-STATUS-OK
+        DISPLAY "FILE-HANDLING: ERROR OPENING REJECT-FILE, STATUS=" WS-REJECT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    IF RESTART-REQUESTED
+        PERFORM LOAD-LAST-CHECKPOINT
+        OPEN EXTEND CHECKPOINT-FILE
+    ELSE
+        OPEN OUTPUT CHECKPOINT-FILE
+    END-IF
+    IF NOT CKPT-STATUS-OK
+        DISPLAY "FILE-HANDLING: ERROR OPENING CHECKPOINT-FILE, STATUS=" WS-CHECKPOINT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    PERFORM OPEN-AUDIT-LOG.
+
+*> AUDIT-FILE is shared across every program in the suite and across
+*> every step of a driver job, so it is always extended rather than
+*> recreated; the very first run of the day gets AUDIT-STATUS-NOT-FOUND
+*> and creates it instead.
+OPEN-AUDIT-LOG.
+    OPEN EXTEND AUDIT-FILE
+    IF AUDIT-STATUS-NOT-FOUND
+        OPEN OUTPUT AUDIT-FILE
+    END-IF
+    IF NOT AUDIT-STATUS-OK
+        DISPLAY "FILE-HANDLING: ERROR OPENING AUDIT-FILE, STATUS=" WS-AUDIT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+LOAD-LAST-CHECKPOINT.
+*> Replay the checkpoint file written so far to recover the counts in
+*> effect at the last checkpoint, so this run's control totals and
+*> record-count tracking continue from there rather than from zero.
+    OPEN INPUT CHECKPOINT-FILE
+    IF NOT CKPT-STATUS-OK
+        DISPLAY "FILE-HANDLING: ERROR OPENING CHECKPOINT-FILE, STATUS=" WS-CHECKPOINT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    PERFORM UNTIL CHECKPOINT-EOF-REACHED
+        READ CHECKPOINT-FILE INTO WS-LAST-CHECKPOINT
+        EVALUATE TRUE
+            WHEN CKPT-STATUS-OK
+                CONTINUE
+            WHEN CKPT-STATUS-EOF
+                MOVE "Y" TO WS-CHECKPOINT-EOF-SWITCH
+            WHEN OTHER
+                DISPLAY "FILE-HANDLING: ERROR READING CHECKPOINT-FILE, STATUS=" WS-CHECKPOINT-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+        END-EVALUATE
+    END-PERFORM
+
+    CLOSE CHECKPOINT-FILE
+    MOVE WS-LAST-CKPT-RECORD-COUNT        TO WS-RECORD-COUNT
+    MOVE WS-LAST-CKPT-RECORDS-WRITTEN     TO WS-RECORDS-WRITTEN
+    MOVE WS-LAST-CKPT-RECORDS-REJECTED    TO WS-RECORDS-REJECTED
+    MOVE WS-LAST-CKPT-HASH-TOTAL          TO WS-HASH-TOTAL
+    MOVE WS-LAST-CKPT-DETAIL-RECORD-COUNT TO WS-DETAIL-RECORD-COUNT.
+
+SKIP-TO-RESTART-POINT.
+*> Reposition a sequential INPUT-FILE by reading past the records the
+*> prior run already copied, without re-editing or rewriting them.
+*> LOAD-LAST-CHECKPOINT already restored WS-RECORD-COUNT to the
+*> checkpoint's count (normally the same value as WS-RESTART-POINT),
+*> so the skip has to be driven by its own counter starting at zero -
+*> testing WS-RECORD-COUNT here would find the loop already satisfied
+*> and skip zero records.
+    DISPLAY "FILE-HANDLING: RESTARTING AFTER RECORD " WS-RESTART-POINT
+    MOVE ZERO TO WS-SKIP-COUNT
+    PERFORM UNTIL WS-SKIP-COUNT >= WS-RESTART-POINT OR EOF-SWITCH = "Y"
         READ INPUT-FILE INTO IN-RECORD
-        AT END
-            MOVE "Y" TO EOF-SWITCH
-        NOT AT END
-            WRITE OUT-RECORD FROM IN-RECORD
-        END-READ
+        EVALUATE TRUE
+            WHEN IN-STATUS-OK
+                ADD 1 TO WS-SKIP-COUNT
+            WHEN IN-STATUS-EOF
+                MOVE "Y" TO EOF-SWITCH
+            WHEN OTHER
+                DISPLAY "FILE-HANDLING: ERROR READING INPUT-FILE, STATUS=" WS-INPUT-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+        END-EVALUATE
     END-PERFORM.
 
+READ-INPUT-RECORD.
+    READ INPUT-FILE INTO IN-RECORD
+    EVALUATE TRUE
+        WHEN IN-STATUS-OK
+            ADD 1 TO WS-RECORD-COUNT
+            PERFORM PROCESS-RECORD-BY-TYPE
+            PERFORM WRITE-CHECKPOINT-IF-DUE
+        WHEN IN-STATUS-EOF
+            MOVE "Y" TO EOF-SWITCH
+        WHEN OTHER
+            DISPLAY "FILE-HANDLING: ERROR READING INPUT-FILE, STATUS=" WS-INPUT-STATUS
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+    END-EVALUATE.
+
+PROCESS-RECORD-BY-TYPE.
+    EVALUATE TRUE
+        WHEN IN-CUST-TYPE-HEADER
+            PERFORM PROCESS-HEADER-RECORD
+        WHEN IN-CUST-TYPE-DETAIL
+            ADD 1 TO WS-DETAIL-RECORD-COUNT
+            PERFORM EDIT-AND-COPY-RECORD
+        WHEN IN-CUST-TYPE-TRAILER
+            PERFORM PROCESS-TRAILER-RECORD
+        WHEN OTHER
+            MOVE "UNKNOWN RECORD TYPE" TO WS-REJECT-REASON
+            PERFORM REJECT-CURRENT-RECORD
+    END-EVALUATE.
+
+PROCESS-HEADER-RECORD.
+    SET HEADER-SEEN TO TRUE
+    DISPLAY "FILE-HANDLING: HEADER RECORD - RUN DATE=" IN-HDR-RUN-DATE
+        " SOURCE SYSTEM=" IN-HDR-SOURCE-SYSTEM.
+
+PROCESS-TRAILER-RECORD.
+    SET TRAILER-SEEN TO TRUE
+    IF IN-TRL-RECORD-COUNT = WS-DETAIL-RECORD-COUNT
+        DISPLAY "FILE-HANDLING: TRAILER RECORD COUNT VERIFIED = " IN-TRL-RECORD-COUNT
+    ELSE
+        DISPLAY "FILE-HANDLING: *** TRAILER COUNT MISMATCH *** TRAILER="
+            IN-TRL-RECORD-COUNT " DETAIL RECORDS READ=" WS-DETAIL-RECORD-COUNT
+        MOVE 8 TO RETURN-CODE
+    END-IF.
+
+WRITE-CHECKPOINT-IF-DUE.
+    DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+        GIVING WS-CHECKPOINT-QUOTIENT
+        REMAINDER WS-CHECKPOINT-REMAINDER
+    IF WS-CHECKPOINT-REMAINDER = 0
+        MOVE IN-CUST-ID            TO CKPT-LAST-CUST-ID
+        MOVE WS-RECORD-COUNT       TO CKPT-RECORD-COUNT
+        MOVE WS-RECORDS-WRITTEN    TO CKPT-RECORDS-WRITTEN
+        MOVE WS-RECORDS-REJECTED   TO CKPT-RECORDS-REJECTED
+        MOVE WS-HASH-TOTAL         TO CKPT-HASH-TOTAL
+        MOVE WS-DETAIL-RECORD-COUNT TO CKPT-DETAIL-RECORD-COUNT
+        WRITE CHECKPOINT-RECORD
+        IF NOT CKPT-STATUS-OK
+            DISPLAY "FILE-HANDLING: ERROR WRITING CHECKPOINT-FILE, STATUS=" WS-CHECKPOINT-STATUS
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF
+    END-IF.
+
+EDIT-AND-COPY-RECORD.
+    IF IN-CUST-ID NOT NUMERIC OR IN-CUST-ID = SPACES
+        MOVE "INVALID CUSTOMER ID" TO WS-REJECT-REASON
+        PERFORM REJECT-CURRENT-RECORD
+    ELSE IF IN-CUST-NAME = SPACES
+        MOVE "MISSING CUSTOMER NAME" TO WS-REJECT-REASON
+        PERFORM REJECT-CURRENT-RECORD
+    ELSE IF IN-CUST-AMOUNT NOT NUMERIC
+        MOVE "INVALID AMOUNT" TO WS-REJECT-REASON
+        PERFORM REJECT-CURRENT-RECORD
+    ELSE IF IN-CUST-DATE NOT NUMERIC
+        MOVE "INVALID DATE" TO WS-REJECT-REASON
+        PERFORM REJECT-CURRENT-RECORD
+    ELSE
+        MOVE IN-RECORD TO OUT-RECORD
+        WRITE OUT-RECORD
+        IF NOT OUT-STATUS-OK
+            DISPLAY "FILE-HANDLING: ERROR WRITING OUTPUT-FILE, STATUS=" WS-OUTPUT-STATUS
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF
+        ADD 1 TO WS-RECORDS-WRITTEN
+        ADD IN-CUST-AMOUNT TO WS-HASH-TOTAL
+    END-IF.
+
+REJECT-CURRENT-RECORD.
+    MOVE SPACES           TO REJECT-RECORD
+    MOVE IN-RECORD        TO REJ-RAW-RECORD
+    MOVE WS-REJECT-REASON TO REJ-REASON
+    WRITE REJECT-RECORD
+    IF NOT REJ-STATUS-OK
+        DISPLAY "FILE-HANDLING: ERROR WRITING REJECT-FILE, STATUS=" WS-REJECT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    ADD 1 TO WS-RECORDS-REJECTED.
+
+WRITE-START-AUDIT-RECORD.
+    SET AUDIT-TYPE-START TO TRUE
+    MOVE "FILE-HANDLING"    TO AUDIT-PROGRAM-NAME
+    MOVE ZERO               TO AUDIT-RETURN-CODE
+    MOVE ZERO               TO AUDIT-RECORDS-READ
+    MOVE ZERO               TO AUDIT-RECORDS-WRITTEN
+    PERFORM STAMP-AUDIT-RECORD
+    PERFORM WRITE-AUDIT-RECORD.
+
+WRITE-END-AUDIT-RECORD.
+    SET AUDIT-TYPE-END      TO TRUE
+    MOVE "FILE-HANDLING"    TO AUDIT-PROGRAM-NAME
+    MOVE RETURN-CODE        TO AUDIT-RETURN-CODE
+    MOVE WS-RECORD-COUNT    TO AUDIT-RECORDS-READ
+    MOVE WS-RECORDS-WRITTEN TO AUDIT-RECORDS-WRITTEN
+    PERFORM STAMP-AUDIT-RECORD
+    PERFORM WRITE-AUDIT-RECORD.
+
+STAMP-AUDIT-RECORD.
+    ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-AUDIT-TIME FROM TIME
+    STRING WS-AUDIT-DATE WS-AUDIT-TIME DELIMITED BY SIZE
+        INTO AUDIT-TIMESTAMP.
+
+WRITE-AUDIT-RECORD.
+    WRITE AUDIT-LOG-RECORD
+    IF NOT AUDIT-STATUS-OK
+        DISPLAY "FILE-HANDLING: ERROR WRITING AUDIT-FILE, STATUS=" WS-AUDIT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+CLOSE-FILES.
     CLOSE INPUT-FILE
     CLOSE OUTPUT-FILE
-    STOP RUN.
+    CLOSE REJECT-FILE
+    CLOSE CHECKPOINT-FILE
+    CLOSE AUDIT-FILE.
+
+DISPLAY-CONTROL-TOTALS.
+*> End-of-job control totals for reconciliation against the source
+*> system's own counts.
+    DISPLAY "FILE-HANDLING: ==== CONTROL TOTAL REPORT ===="
+    DISPLAY "FILE-HANDLING: RECORDS READ     = " WS-RECORD-COUNT
+    DISPLAY "FILE-HANDLING: RECORDS WRITTEN  = " WS-RECORDS-WRITTEN
+    DISPLAY "FILE-HANDLING: RECORDS REJECTED = " WS-RECORDS-REJECTED
+    DISPLAY "FILE-HANDLING: AMOUNT HASH TOTAL = " WS-HASH-TOTAL
+    DISPLAY "FILE-HANDLING: ==== END OF REPORT ====".
