@@ -1,29 +1,418 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Table-Processing.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+*> NAME-FILE is the roster master: the daily reconciliation depends on
+*> it being maintained in ascending name order, since that is also the
+*> order SEARCH ALL below requires for its binary search.
+    SELECT NAME-FILE ASSIGN TO "NAMEFILE"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-NAME-FILE-STATUS.
+
+    SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+    SELECT EXCEPTION-FILE ASSIGN TO "DUPFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXCEPTION-STATUS.
+
+    SELECT RECON-REPORT-FILE ASSIGN TO "RECONRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RECON-STATUS.
+
+*> AUDIT-FILE is the shared run-audit log written by every program in
+*> this suite; it is extended (not recreated) so a driver job's steps
+*> all land in the same log.
+    SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+
+*> CUSTOMER-MASTER is File-Handling's indexed customer master extract
+*> (OUTFILE), opened here only for the optional PARM-driven maintenance
+*> lookup so this program can also do a direct READ by key instead of
+*> scanning start to finish.
+    SELECT CUSTOMER-MASTER ASSIGN TO "OUTFILE"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CM-CUST-ID
+        FILE STATUS IS WS-CUSTMAST-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD NAME-FILE.
+01 NAME-RECORD.
+    05 NAME-FILE-NAME PIC X(20).
+
+FD TRANSACTION-FILE.
+01 TRANSACTION-RECORD.
+    05 TRAN-NAME PIC X(20).
+
+FD EXCEPTION-FILE.
+01 EXCEPTION-RECORD.
+    05 EXC-NAME    PIC X(20).
+    05 FILLER      PIC X(1) VALUE SPACE.
+    05 EXC-REASON  PIC X(30).
+
+FD RECON-REPORT-FILE.
+01 RECON-REPORT-RECORD.
+    05 RECON-NAME    PIC X(20).
+    05 FILLER        PIC X(2) VALUE SPACES.
+    05 RECON-RESULT  PIC X(10).
+
+FD AUDIT-FILE.
+01 AUDIT-LOG-RECORD.
+    COPY AUDITREC.
+
+FD CUSTOMER-MASTER.
+01 CUSTOMER-MASTER-RECORD.
+    COPY CUSTREC
+        REPLACING ==CUST-RECORD-TYPE==  BY ==CM-CUST-RECORD-TYPE==
+                  ==CUST-TYPE-HEADER==  BY ==CM-CUST-TYPE-HEADER==
+                  ==CUST-TYPE-DETAIL==  BY ==CM-CUST-TYPE-DETAIL==
+                  ==CUST-TYPE-TRAILER== BY ==CM-CUST-TYPE-TRAILER==
+                  ==CUST-ID==           BY ==CM-CUST-ID==
+                  ==CUST-DETAIL-AREA==  BY ==CM-CUST-DETAIL-AREA==
+                  ==CUST-NAME==         BY ==CM-CUST-NAME==
+                  ==CUST-AMOUNT==       BY ==CM-CUST-AMOUNT==
+                  ==CUST-DATE==         BY ==CM-CUST-DATE==
+                  ==CUST-HEADER-AREA==  BY ==CM-CUST-HEADER-AREA==
+                  ==HDR-RUN-DATE==      BY ==CM-HDR-RUN-DATE==
+                  ==HDR-SOURCE-SYSTEM== BY ==CM-HDR-SOURCE-SYSTEM==
+                  ==CUST-TRAILER-AREA== BY ==CM-CUST-TRAILER-AREA==
+                  ==TRL-RECORD-COUNT==  BY ==CM-TRL-RECORD-COUNT==.
+
 WORKING-STORAGE SECTION.
+01 WS-NAME-FILE-STATUS PIC XX.
+   88 NAME-STATUS-OK    VALUE "00".
+   88 NAME-STATUS-EOF   VALUE "10".
+
+01 WS-TRAN-FILE-STATUS PIC XX.
+   88 TRAN-STATUS-OK    VALUE "00".
+   88 TRAN-STATUS-EOF   VALUE "10".
+
+01 WS-EXCEPTION-STATUS PIC XX.
+   88 EXCEPTION-STATUS-OK VALUE "00".
+
+01 WS-RECON-STATUS PIC XX.
+   88 RECON-STATUS-OK   VALUE "00".
+
+01 WS-AUDIT-STATUS PIC XX.
+   88 AUDIT-STATUS-OK        VALUE "00".
+   88 AUDIT-STATUS-NOT-FOUND VALUE "35".
+
+01 WS-AUDIT-DATE PIC X(8).
+01 WS-AUDIT-TIME PIC X(6).
+
+01 WS-NAME-EOF-SWITCH PIC X VALUE "N".
+   88 NAME-FILE-EOF     VALUE "Y".
+
+01 WS-TRAN-EOF-SWITCH PIC X VALUE "N".
+   88 TRAN-FILE-EOF     VALUE "Y".
+
+*> WS-NAME-COUNT must be described ahead of WS-TABLE since it is the
+*> OCCURS DEPENDING ON object: the table holds exactly as many names
+*> as are found on the roster that day, up to the 1000-entry ceiling.
+01 WS-NAME-COUNT PIC 9(4) VALUE ZERO.
+
 01 WS-TABLE.
-   05 WS-NAMES OCCURS 5 TIMES INDEXED BY IDX.
+   05 WS-NAMES OCCURS 1 TO 1000 TIMES
+               DEPENDING ON WS-NAME-COUNT
+               ASCENDING KEY IS WS-NAME
+               INDEXED BY IDX.
       10 WS-NAME PIC X(20).
-01 WS-SEARCH-NAME PIC X(20) VALUE "Charlie".
-01 WS-FOUND       PIC X VALUE "N".
+
+01 WS-FOUND PIC X VALUE "N".
+   88 NAME-FOUND        VALUE "Y".
+
+01 WS-TRAN-COUNT        PIC 9(9) VALUE ZERO.
+01 WS-MATCH-COUNT       PIC 9(9) VALUE ZERO.
+01 WS-NOMATCH-COUNT     PIC 9(9) VALUE ZERO.
+01 WS-DUPLICATE-COUNT   PIC 9(9) VALUE ZERO.
+01 WS-SEQUENCE-ERROR-COUNT PIC 9(9) VALUE ZERO.
+01 WS-OVERFLOW-COUNT       PIC 9(9) VALUE ZERO.
+
+*> Ad-hoc maintenance lookup: an operator-supplied customer ID on the
+*> PARM pulls that one customer straight from the KSDS master by key
+*> instead of scanning the whole file - the direct-by-key access the
+*> master's indexed conversion exists to support.
+01 WS-LOOKUP-ID          PIC X(9) VALUE SPACES.
+
+01 WS-CUSTMAST-STATUS PIC XX.
+   88 CUSTMAST-STATUS-OK        VALUE "00".
+   88 CUSTMAST-STATUS-NOT-FOUND VALUE "23".
+   88 CUSTMAST-STATUS-NOT-OPEN  VALUE "35".
 
 PROCEDURE DIVISION.
-    MOVE "Alice" TO WS-NAMES(1)
-    MOVE "Bob" TO WS-NAMES(2)
-    MOVE "Charlie" TO WS-NAMES(3)
-    MOVE "Dave" TO WS-NAMES(4)
-    MOVE "Eve" TO WS-NAMES(5)
-
-    SET IDX TO 1
-    PERFORM UNTIL WS-FOUND = "Y" OR IDX > 5
-        IF WS-NAMES(IDX) = WS-SEARCH-NAME
-            MOVE "Y" TO WS-FOUND
-        ELSE
-            SET IDX UP BY 1
-        END-IF
+MAIN-PARA.
+    PERFORM OPEN-FILES
+    PERFORM WRITE-START-AUDIT-RECORD
+    PERFORM LOAD-NAME-TABLE
+    PERFORM RUN-RECONCILIATION
+    PERFORM LOOKUP-CUSTOMER-IF-REQUESTED
+    PERFORM DISPLAY-RECONCILIATION-SUMMARY
+    PERFORM WRITE-END-AUDIT-RECORD
+    PERFORM CLOSE-FILES
+    STOP RUN.
+
+OPEN-FILES.
+    OPEN INPUT NAME-FILE
+    IF NOT NAME-STATUS-OK
+        DISPLAY "TABLE-PROCESSING: ERROR OPENING NAME-FILE, STATUS=" WS-NAME-FILE-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    OPEN INPUT TRANSACTION-FILE
+    IF NOT TRAN-STATUS-OK
+        DISPLAY "TABLE-PROCESSING: ERROR OPENING TRANSACTION-FILE, STATUS=" WS-TRAN-FILE-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    OPEN OUTPUT EXCEPTION-FILE
+    IF NOT EXCEPTION-STATUS-OK
+        DISPLAY "TABLE-PROCESSING: ERROR OPENING EXCEPTION-FILE, STATUS=" WS-EXCEPTION-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    OPEN OUTPUT RECON-REPORT-FILE
+    IF NOT RECON-STATUS-OK
+        DISPLAY "TABLE-PROCESSING: ERROR OPENING RECON-REPORT-FILE, STATUS=" WS-RECON-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+
+    PERFORM OPEN-AUDIT-LOG.
+
+*> AUDIT-FILE is shared across every program in the suite and across
+*> every step of a driver job, so it is always extended rather than
+*> recreated; the very first run of the day gets AUDIT-STATUS-NOT-FOUND
+*> and creates it instead.
+OPEN-AUDIT-LOG.
+    OPEN EXTEND AUDIT-FILE
+    IF AUDIT-STATUS-NOT-FOUND
+        OPEN OUTPUT AUDIT-FILE
+    END-IF
+    IF NOT AUDIT-STATUS-OK
+        DISPLAY "TABLE-PROCESSING: ERROR OPENING AUDIT-FILE, STATUS=" WS-AUDIT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+LOAD-NAME-TABLE.
+    PERFORM UNTIL NAME-FILE-EOF
+        PERFORM READ-NAME-RECORD
     END-PERFORM
 
-    DISPLAY "Name Found: " WS-FOUND
-    STOP RUN.
+    CLOSE NAME-FILE
+    IF NOT NAME-STATUS-OK
+        DISPLAY "TABLE-PROCESSING: ERROR CLOSING NAME-FILE, STATUS=" WS-NAME-FILE-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+READ-NAME-RECORD.
+    READ NAME-FILE INTO NAME-RECORD
+    EVALUATE TRUE
+        WHEN NAME-STATUS-OK
+            PERFORM ADD-NAME-TO-TABLE
+        WHEN NAME-STATUS-EOF
+            SET NAME-FILE-EOF TO TRUE
+        WHEN OTHER
+            DISPLAY "TABLE-PROCESSING: ERROR READING NAME-FILE, STATUS=" WS-NAME-FILE-STATUS
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+    END-EVALUATE.
+
+ADD-NAME-TO-TABLE.
+*> NAME-FILE is expected in ascending name order: that is what lets
+*> the duplicate check below compare only against the entry directly
+*> ahead of it, and what SEARCH ALL further down depends on for its
+*> binary search. A name that sorts behind the last one loaded means
+*> the feed itself is out of sequence and is rejected rather than
+*> silently trusted; a roster at the table's 1000-entry ceiling is
+*> likewise rejected rather than written past the declared maximum.
+    IF WS-NAME-COUNT > 0 AND NAME-FILE-NAME < WS-NAME(WS-NAME-COUNT)
+        PERFORM WRITE-SEQUENCE-EXCEPTION
+    ELSE IF WS-NAME-COUNT > 0 AND NAME-FILE-NAME = WS-NAME(WS-NAME-COUNT)
+        PERFORM WRITE-DUPLICATE-EXCEPTION
+    ELSE IF WS-NAME-COUNT >= 1000
+        PERFORM WRITE-OVERFLOW-EXCEPTION
+    ELSE
+        ADD 1 TO WS-NAME-COUNT
+        MOVE NAME-FILE-NAME TO WS-NAME(WS-NAME-COUNT)
+    END-IF.
+
+WRITE-DUPLICATE-EXCEPTION.
+    MOVE SPACES                     TO EXCEPTION-RECORD
+    MOVE NAME-FILE-NAME            TO EXC-NAME
+    MOVE "DUPLICATE NAME ON ROSTER" TO EXC-REASON
+    PERFORM WRITE-NAME-EXCEPTION-RECORD
+    ADD 1 TO WS-DUPLICATE-COUNT.
+
+WRITE-SEQUENCE-EXCEPTION.
+    MOVE SPACES                   TO EXCEPTION-RECORD
+    MOVE NAME-FILE-NAME           TO EXC-NAME
+    MOVE "ROSTER OUT OF SEQUENCE" TO EXC-REASON
+    PERFORM WRITE-NAME-EXCEPTION-RECORD
+    ADD 1 TO WS-SEQUENCE-ERROR-COUNT
+    MOVE 8 TO RETURN-CODE.
+
+WRITE-OVERFLOW-EXCEPTION.
+    MOVE SPACES                         TO EXCEPTION-RECORD
+    MOVE NAME-FILE-NAME                 TO EXC-NAME
+    MOVE "ROSTER EXCEEDS TABLE CAPACITY" TO EXC-REASON
+    PERFORM WRITE-NAME-EXCEPTION-RECORD
+    ADD 1 TO WS-OVERFLOW-COUNT
+    MOVE 8 TO RETURN-CODE.
+
+WRITE-NAME-EXCEPTION-RECORD.
+    WRITE EXCEPTION-RECORD
+    IF NOT EXCEPTION-STATUS-OK
+        DISPLAY "TABLE-PROCESSING: ERROR WRITING EXCEPTION-FILE, STATUS=" WS-EXCEPTION-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+RUN-RECONCILIATION.
+    PERFORM UNTIL TRAN-FILE-EOF
+        PERFORM READ-TRANSACTION-RECORD
+    END-PERFORM.
+
+READ-TRANSACTION-RECORD.
+    READ TRANSACTION-FILE INTO TRANSACTION-RECORD
+    EVALUATE TRUE
+        WHEN TRAN-STATUS-OK
+            ADD 1 TO WS-TRAN-COUNT
+            PERFORM LOOKUP-TRANSACTION-NAME
+            PERFORM WRITE-RECON-RESULT
+        WHEN TRAN-STATUS-EOF
+            SET TRAN-FILE-EOF TO TRUE
+        WHEN OTHER
+            DISPLAY "TABLE-PROCESSING: ERROR READING TRANSACTION-FILE, STATUS=" WS-TRAN-FILE-STATUS
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+    END-EVALUATE.
+
+LOOKUP-TRANSACTION-NAME.
+    MOVE "N" TO WS-FOUND
+    IF WS-NAME-COUNT > 0
+        SEARCH ALL WS-NAMES
+            AT END
+                MOVE "N" TO WS-FOUND
+            WHEN WS-NAME(IDX) = TRAN-NAME
+                MOVE "Y" TO WS-FOUND
+        END-SEARCH
+    END-IF.
+
+WRITE-RECON-RESULT.
+    MOVE SPACES    TO RECON-REPORT-RECORD
+    MOVE TRAN-NAME TO RECON-NAME
+    IF NAME-FOUND
+        MOVE "MATCHED" TO RECON-RESULT
+        ADD 1 TO WS-MATCH-COUNT
+    ELSE
+        MOVE "NO MATCH" TO RECON-RESULT
+        ADD 1 TO WS-NOMATCH-COUNT
+    END-IF
+    WRITE RECON-REPORT-RECORD
+    IF NOT RECON-STATUS-OK
+        DISPLAY "TABLE-PROCESSING: ERROR WRITING RECON-REPORT-FILE, STATUS=" WS-RECON-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+LOOKUP-CUSTOMER-IF-REQUESTED.
+*> Optional maintenance lookup: if operations passed a customer ID on
+*> the PARM, pull that one customer straight from the KSDS master by
+*> key instead of scanning the whole file.  No PARM means no lookup.
+    ACCEPT WS-LOOKUP-ID FROM COMMAND-LINE
+    IF WS-LOOKUP-ID NOT = SPACES
+        PERFORM OPEN-CUSTOMER-MASTER
+        IF WS-LOOKUP-ID NOT = SPACES
+            PERFORM READ-CUSTOMER-BY-KEY
+            CLOSE CUSTOMER-MASTER
+        END-IF
+    END-IF.
+
+OPEN-CUSTOMER-MASTER.
+    OPEN INPUT CUSTOMER-MASTER
+    EVALUATE TRUE
+        WHEN CUSTMAST-STATUS-OK
+            CONTINUE
+        WHEN CUSTMAST-STATUS-NOT-OPEN
+            DISPLAY "TABLE-PROCESSING: CUSTOMER-MASTER NOT FOUND, SKIPPING LOOKUP"
+            MOVE SPACES TO WS-LOOKUP-ID
+        WHEN OTHER
+            DISPLAY "TABLE-PROCESSING: ERROR OPENING CUSTOMER-MASTER, STATUS=" WS-CUSTMAST-STATUS
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+    END-EVALUATE.
+
+READ-CUSTOMER-BY-KEY.
+    MOVE WS-LOOKUP-ID TO CM-CUST-ID
+    READ CUSTOMER-MASTER KEY IS CM-CUST-ID
+    EVALUATE TRUE
+        WHEN CUSTMAST-STATUS-OK
+            DISPLAY "TABLE-PROCESSING: CUSTOMER " CM-CUST-ID
+                " NAME=" CM-CUST-NAME " AMOUNT=" CM-CUST-AMOUNT
+        WHEN CUSTMAST-STATUS-NOT-FOUND
+            DISPLAY "TABLE-PROCESSING: CUSTOMER " WS-LOOKUP-ID " NOT ON MASTER"
+        WHEN OTHER
+            DISPLAY "TABLE-PROCESSING: ERROR READING CUSTOMER-MASTER, STATUS=" WS-CUSTMAST-STATUS
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+    END-EVALUATE.
+
+WRITE-START-AUDIT-RECORD.
+    SET AUDIT-TYPE-START      TO TRUE
+    MOVE "TABLE-PROCESSING"   TO AUDIT-PROGRAM-NAME
+    MOVE ZERO                 TO AUDIT-RETURN-CODE
+    MOVE ZERO                 TO AUDIT-RECORDS-READ
+    MOVE ZERO                 TO AUDIT-RECORDS-WRITTEN
+    PERFORM STAMP-AUDIT-RECORD
+    PERFORM WRITE-AUDIT-RECORD.
+
+WRITE-END-AUDIT-RECORD.
+    SET AUDIT-TYPE-END        TO TRUE
+    MOVE "TABLE-PROCESSING"   TO AUDIT-PROGRAM-NAME
+    MOVE RETURN-CODE          TO AUDIT-RETURN-CODE
+    MOVE WS-TRAN-COUNT        TO AUDIT-RECORDS-READ
+    MOVE WS-MATCH-COUNT       TO AUDIT-RECORDS-WRITTEN
+    PERFORM STAMP-AUDIT-RECORD
+    PERFORM WRITE-AUDIT-RECORD.
+
+STAMP-AUDIT-RECORD.
+    ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+    ACCEPT WS-AUDIT-TIME FROM TIME
+    STRING WS-AUDIT-DATE WS-AUDIT-TIME DELIMITED BY SIZE
+        INTO AUDIT-TIMESTAMP.
+
+WRITE-AUDIT-RECORD.
+    WRITE AUDIT-LOG-RECORD
+    IF NOT AUDIT-STATUS-OK
+        DISPLAY "TABLE-PROCESSING: ERROR WRITING AUDIT-FILE, STATUS=" WS-AUDIT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+CLOSE-FILES.
+    CLOSE TRANSACTION-FILE
+    CLOSE EXCEPTION-FILE
+    CLOSE RECON-REPORT-FILE
+    CLOSE AUDIT-FILE.
+
+DISPLAY-RECONCILIATION-SUMMARY.
+    DISPLAY "TABLE-PROCESSING: ==== RECONCILIATION SUMMARY ===="
+    DISPLAY "TABLE-PROCESSING: ROSTER ENTRIES LOADED  = " WS-NAME-COUNT
+    DISPLAY "TABLE-PROCESSING: DUPLICATE NAMES FLAGGED = " WS-DUPLICATE-COUNT
+    DISPLAY "TABLE-PROCESSING: OUT-OF-SEQUENCE NAMES   = " WS-SEQUENCE-ERROR-COUNT
+    DISPLAY "TABLE-PROCESSING: ROSTER OVERFLOW ENTRIES = " WS-OVERFLOW-COUNT
+    DISPLAY "TABLE-PROCESSING: TRANSACTIONS READ      = " WS-TRAN-COUNT
+    DISPLAY "TABLE-PROCESSING: MATCHED                = " WS-MATCH-COUNT
+    DISPLAY "TABLE-PROCESSING: NOT MATCHED             = " WS-NOMATCH-COUNT
+    DISPLAY "TABLE-PROCESSING: ==== END OF SUMMARY ====".
